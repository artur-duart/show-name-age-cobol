@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-BRACKET-REPORT.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTOR: ARTUR DUARTE - AD
+      * OBJETIVO: LER O ARQUIVO NOME-IDADE-FILE (MESMO LAYOUT DE
+      *           SHOW-NAME-AND-AGE) E PRODUZIR UM RESUMO COM A
+      *           QUANTIDADE DE PESSOAS POR FAIXA ETARIA, PARA
+      *           APOIAR AS REVISOES DE QUADRO DE PESSOAL.
+      * DATA: 04/02/2024
+      ********************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 04/02/2024 AD     VERSAO ORIGINAL.
+      * 17/03/2024 AD     IDADE PASSA A SER CRITICADA (NAO NUMERICA,
+      *                   ZERO OU MAIOR QUE 120) ANTES DE CLASSIFICAR
+      *                   O REGISTRO NA FAIXA ETARIA, MESMO CRITERIO
+      *                   DE SHOW-NAME-AND-AGE, PARA NAO DEIXAR UM
+      *                   REGISTRO CORROMPIDO CONTAMINAR A CONTAGEM.
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOME-IDADE-FILE ASSIGN TO "NOMEIDADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NOME-IDADE-FILE.
+
+           SELECT PRINT-FILE ASSIGN TO "RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PRINT-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOME-IDADE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+           COPY "PERSON-REC.CPY"
+               REPLACING ==PERSON-REC== BY ==NOME-IDADE-REC==,
+                         ==NOME==       BY ==FD-NOME==,
+                         ==IDADE==      BY ==FD-IDADE==.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-REC                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "PERSON-REC.CPY".
+
+       01  FS-NOME-IDADE-FILE               PIC X(02).
+           88  FS-NOME-IDADE-OK             VALUE "00".
+
+       01  FS-PRINT-FILE                    PIC X(02).
+           88  FS-PRINT-OK                  VALUE "00".
+
+       77  WS-FIM-ARQUIVO-SW                PIC X(01)   VALUE "N".
+           88  WS-FIM-ARQUIVO               VALUE "S".
+
+       01  WS-CONTADORES.
+           05  WS-QTD-MENOR-18              PIC 9(05)   VALUE ZERO.
+           05  WS-QTD-18-A-30                PIC 9(05)   VALUE ZERO.
+           05  WS-QTD-31-A-50                PIC 9(05)   VALUE ZERO.
+           05  WS-QTD-51-OU-MAIS             PIC 9(05)   VALUE ZERO.
+           05  WS-QTD-TOTAL-GERAL            PIC 9(05)   VALUE ZERO.
+           05  WS-QTD-REJEITADOS             PIC 9(05)   VALUE ZERO.
+
+       77  WS-IDADE-STATUS-SW               PIC X(01).
+           88  WS-IDADE-VALIDA              VALUE "S".
+           88  WS-IDADE-INVALIDA            VALUE "N".
+
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------*
+      * 0000-MAINLINE-PROCESS - CONTROLA O FLUXO GERAL DO JOB.  *
+      *--------------------------------------------------------*
+       0000-MAINLINE-PROCESS.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-ACUMULAR-FAIXAS THRU 2000-EXIT.
+           PERFORM 8000-IMPRIMIR-RESUMO THRU 8000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *--------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS DE ENTRADA E SAIDA. *
+      *--------------------------------------------------------*
+       1000-INICIALIZAR.
+           OPEN INPUT NOME-IDADE-FILE.
+           IF NOT FS-NOME-IDADE-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR NOME-IDADE-FILE "
+                       "- STATUS " FS-NOME-IDADE-FILE " ***"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           IF NOT FS-PRINT-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR PRINT-FILE "
+                       "- STATUS " FS-PRINT-FILE " ***"
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2000-ACUMULAR-FAIXAS - LE TODO O ARQUIVO E CLASSIFICA   *
+      * CADA PESSOA NA SUA FAIXA ETARIA.                        *
+      *--------------------------------------------------------*
+       2000-ACUMULAR-FAIXAS.
+           PERFORM 2100-LER-REGISTRO THRU 2100-EXIT.
+           PERFORM 2200-CLASSIFICAR-REGISTRO THRU 2200-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+           CLOSE NOME-IDADE-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-REGISTRO.
+           READ NOME-IDADE-FILE
+               AT END
+                   SET WS-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FD-NOME  TO NOME
+                   MOVE FD-IDADE TO IDADE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-CLASSIFICAR-REGISTRO.
+           PERFORM 2300-VALIDAR-IDADE THRU 2300-EXIT.
+           IF WS-IDADE-VALIDA
+               EVALUATE TRUE
+                   WHEN IDADE < 18
+                       ADD 1 TO WS-QTD-MENOR-18
+                   WHEN IDADE <= 30
+                       ADD 1 TO WS-QTD-18-A-30
+                   WHEN IDADE <= 50
+                       ADD 1 TO WS-QTD-31-A-50
+                   WHEN OTHER
+                       ADD 1 TO WS-QTD-51-OU-MAIS
+               END-EVALUATE
+               ADD 1 TO WS-QTD-TOTAL-GERAL
+           ELSE
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY "*** IDADE INVALIDA PARA " NOME ": " IDADE
+                       " - REGISTRO NAO CLASSIFICADO ***"
+           END-IF.
+           PERFORM 2100-LER-REGISTRO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2300-VALIDAR-IDADE - REJEITA IDADE NAO NUMERICA, ZERO OU  *
+      * MAIOR QUE 120 ANOS, MESMO CRITERIO DE SHOW-NAME-AND-AGE.  *
+      *--------------------------------------------------------*
+       2300-VALIDAR-IDADE.
+           IF IDADE IS NOT NUMERIC
+               SET WS-IDADE-INVALIDA TO TRUE
+           ELSE
+               IF IDADE = ZERO OR IDADE > 120
+                   SET WS-IDADE-INVALIDA TO TRUE
+               ELSE
+                   SET WS-IDADE-VALIDA TO TRUE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8000-IMPRIMIR-RESUMO - GRAVA O RELATORIO DE CONTAGEM    *
+      * POR FAIXA ETARIA E O TOTAL GERAL DA POPULACAO LIDA.     *
+      *--------------------------------------------------------*
+       8000-IMPRIMIR-RESUMO.
+           MOVE SPACES TO PRINT-REC.
+           MOVE "RELATORIO DE FAIXAS ETARIAS" TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "MENOR DE 18 ANOS.......: " DELIMITED BY SIZE
+                  WS-QTD-MENOR-18 DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DE 18 A 30 ANOS........: " DELIMITED BY SIZE
+                  WS-QTD-18-A-30 DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DE 31 A 50 ANOS........: " DELIMITED BY SIZE
+                  WS-QTD-31-A-50 DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "51 ANOS OU MAIS.........: " DELIMITED BY SIZE
+                  WS-QTD-51-OU-MAIS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL GERAL.............: " DELIMITED BY SIZE
+                  WS-QTD-TOTAL-GERAL DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL REJEITADOS (IDADE INVALIDA): " DELIMITED
+                       BY SIZE
+                  WS-QTD-REJEITADOS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           DISPLAY "RELATORIO DE FAIXAS ETARIAS GERADO - "
+                   WS-QTD-TOTAL-GERAL " PESSOA(S), "
+                   WS-QTD-REJEITADOS " REJEITADA(S)".
+       8000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA O ARQUIVO DE SAIDA.              *
+      *--------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
