@@ -0,0 +1,23 @@
+      ********************************
+      * COPYBOOK: PERSON-REC
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTOR: ARTUR DUARTE - AD
+      * OBJETIVO: LAYOUT PADRAO DE NOME E IDADE, PARA SER
+      *           COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM
+      *           OU GRAVAM DADOS DE PESSOA (SHOW-NAME-AND-AGE E
+      *           OS PROGRAMAS DE LOTE/RELATORIO CONSTRUIDOS EM
+      *           CIMA DELE), EVITANDO QUE CADA UM REDIGITE OS
+      *           MESMOS PIC E SAIA DE SINCRONIA.
+      * DATA: 28/01/2024
+      ********************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 28/01/2024 AD     CRIACAO DO COPYBOOK A PARTIR DOS CAMPOS
+      *                   NOME/IDADE DE SHOW-NAME-AND-AGE.
+      ********************************
+       01  PERSON-REC.
+           05  NOME                        PIC X(20).
+           05  IDADE                       PIC 9(03).
+      *    CAMPOS RESERVADOS PARA CRESCIMENTO FUTURO DO LAYOUT,
+      *    SEM IMPACTAR OS PROGRAMAS QUE JA CONSOMEM ESTE REGISTRO.
+           05  FILLER                      PIC X(07).
