@@ -3,19 +3,445 @@
       ********************************
       * ÁREA DE COMENTÁRIOS - REMARKS
       * AUTOR: ARTUR DUARTE - AD
-      * OBJETIVO: SOLICITAR E EXIBIR INFORMAÇÕES PARA O USUÁRIO.
+      * OBJETIVO: SOLICITAR E EXIBIR INFORMAÇÕES PARA O USUÁRIO,
+      *           EM MODO INTERATIVO (UM REGISTRO POR VEZ) OU EM
+      *           MODO DE LOTE, LENDO TODOS OS REGISTROS DE UM
+      *           ARQUIVO NOME-IDADE-FILE EM UMA UNICA EXECUCAO.
       * DATA: 07/01/2024
+      ********************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 07/01/2024 AD     VERSAO ORIGINAL - UM ACCEPT DE NOME E
+      *                   IDADE, EXIBIDOS NO CONSOLE.
+      * 14/01/2024 AD     INCLUIDO MODO DE LOTE, LENDO O ARQUIVO
+      *                   NOME-IDADE-FILE E TOTALIZANDO O LOTE.
+      * 21/01/2024 AD     INCLUIDA CRITICA DE IDADE (REJEITA ZERO
+      *                   OU MAIOR QUE 120 ANOS) ANTES DE EXIBIR.
+      * 28/01/2024 AD     CAMPOS NOME/IDADE MOVIDOS PARA O
+      *                   COPYBOOK PERSON-REC.
+      * 04/02/2024 AD     INCLUIDA TRILHA DE AUDITORIA (AUDIT-FILE)
+      *                   PARA CADA CONSULTA PROCESSADA.
+      * 11/02/2024 AD     INCLUIDO PONTO DE CHECKPOINT A CADA 500
+      *                   REGISTROS DE NOME-IDADE-FILE, PARA
+      *                   PERMITIR RESTART NO JOB DE LOTE (VER
+      *                   JCL/SHOWNAGE.JCL).
+      * 18/02/2024 AD     INCLUIDO RELATORIO IMPRESSO (PRINT-FILE),
+      *                   COM CABECALHO, DATA DE EXECUCAO E QUEBRA
+      *                   DE PAGINA, ALEM DA EXIBICAO NO CONSOLE.
+      * 25/02/2024 AD     NOME PASSA A SER NORMALIZADO (CAIXA ALTA
+      *                   E SEM BRANCOS NAS PONTAS) ANTES DE SER
+      *                   GRAVADO; NOMES QUE EXCEDAM 20 POSICOES
+      *                   SAO SINALIZADOS NO RELATORIO EM VEZ DE
+      *                   SEREM TRUNCADOS EM SILENCIO.
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOME-IDADE-FILE ASSIGN TO "NOMEIDADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NOME-IDADE-FILE.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-FILE.
+
+           SELECT PRINT-FILE ASSIGN TO "RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PRINT-FILE.
+
+       I-O-CONTROL.
+           RERUN ON "CHKPOINT" EVERY 500 RECORDS OF NOME-IDADE-FILE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOME-IDADE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+           COPY "PERSON-REC.CPY"
+               REPLACING ==PERSON-REC== BY ==NOME-IDADE-REC==,
+                         ==NOME==       BY ==FD-NOME==,
+                         ==IDADE==      BY ==FD-IDADE==.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 64 CHARACTERS.
+       01  AUDIT-REC.
+           05  AUDIT-NOME                  PIC X(20).
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  AUDIT-IDADE                 PIC 9(03).
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  AUDIT-DATA                  PIC 9(08).
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  AUDIT-HORA                  PIC 9(06).
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  AUDIT-STATUS                PIC X(10).
+           05  FILLER                      PIC X(13)   VALUE SPACES.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-REC                       PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 IDADE PIC 9(3).
-       01 NOME PIC X(20).
+           COPY "PERSON-REC.CPY".
+
+       01  FS-NOME-IDADE-FILE               PIC X(02).
+           88  FS-NOME-IDADE-OK             VALUE "00".
+
+       01  FS-AUDIT-FILE                    PIC X(02).
+           88  FS-AUDIT-OK                  VALUE "00".
+
+       01  FS-PRINT-FILE                    PIC X(02).
+           88  FS-PRINT-OK                  VALUE "00".
+
+       01  WS-DATA-EXEC                     PIC 9(08).
+       01  WS-HORA-EXEC                     PIC 9(08).
+       01  WS-DATA-EXEC-FMT                 PIC X(10).
+
+       77  WS-MAX-LINHAS-PAGINA             PIC 9(02)   COMP VALUE 50.
+       77  WS-LINHAS-NA-PAGINA              PIC 9(02)   COMP VALUE ZERO.
+       77  WS-NUM-PAGINA                    PIC 9(03)   VALUE ZERO.
+
+       77  WS-MODO-EXECUCAO                 PIC X(01).
+           88  WS-MODO-INTERATIVO           VALUE "1".
+           88  WS-MODO-LOTE                 VALUE "2".
+
+       77  WS-FIM-ARQUIVO-SW                PIC X(01)   VALUE "N".
+           88  WS-FIM-ARQUIVO               VALUE "S".
+
+       77  WS-TOTAL-PROCESSADOS             PIC 9(05)   VALUE ZERO.
+       77  WS-TOTAL-REJEITADOS              PIC 9(05)   VALUE ZERO.
+
+       77  WS-IDADE-STATUS-SW               PIC X(01).
+           88  WS-IDADE-VALIDA              VALUE "S".
+           88  WS-IDADE-INVALIDA            VALUE "N".
+
+       77  WS-NOME-TRUNCADO-SW              PIC X(01)   VALUE "N".
+           88  WS-NOME-TRUNCADO             VALUE "S".
+
+       77  WS-TOTAL-EXCECOES-NOME           PIC 9(05)   VALUE ZERO.
+
+       77  WS-RAW-NOME                      PIC X(40).
+       77  WS-NORM-NOME                     PIC X(40).
+       77  WS-MINUSCULAS                    PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77  WS-MAIUSCULAS                    PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  WS-START-POS                     PIC 9(02)   COMP.
+       77  WS-END-POS                       PIC 9(02)   COMP.
+       77  WS-NOME-LEN                      PIC 9(02)   COMP.
 
        PROCEDURE DIVISION.
+      *--------------------------------------------------------*
+      * 0000-MAINLINE-PROCESS - CONTROLA O FLUXO GERAL DO JOB.  *
+      *--------------------------------------------------------*
+       0000-MAINLINE-PROCESS.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-SELECIONAR-MODO THRU 2000-EXIT.
+           IF WS-MODO-INTERATIVO
+               PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+           ELSE
+               PERFORM 4000-PROCESSAR-LOTE THRU 4000-EXIT
+           END-IF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *--------------------------------------------------------*
+      * 1000-INICIALIZAR - OBTEM A DATA/HORA DA EXECUCAO E ABRE *
+      * O ARQUIVO DE AUDITORIA EM MODO DE EXTENSAO (ACRESCIMO). *
+      *--------------------------------------------------------*
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           STRING WS-DATA-EXEC (7:2) "/" DELIMITED BY SIZE
+                  WS-DATA-EXEC (5:2) "/" DELIMITED BY SIZE
+                  WS-DATA-EXEC (1:4)     DELIMITED BY SIZE
+               INTO WS-DATA-EXEC-FMT.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT FS-AUDIT-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           IF NOT FS-PRINT-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR PRINT-FILE "
+                       "- STATUS " FS-PRINT-FILE " ***"
+               STOP RUN
+           END-IF.
+           PERFORM 8100-IMPRIMIR-CABECALHO THRU 8100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2000-SELECIONAR-MODO - PERGUNTA AO OPERADOR SE A RODADA *
+      * SERA INTERATIVA (UMA PESSOA) OU EM LOTE (ARQUIVO).      *
+      *--------------------------------------------------------*
+       2000-SELECIONAR-MODO.
+           DISPLAY "MODO DE EXECUCAO (1-INTERATIVO  2-LOTE)? ".
+           ACCEPT WS-MODO-EXECUCAO.
+       2000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 3000-PROCESSAR-INTERATIVO - FLUXO ORIGINAL, UM NOME E   *
+      * UMA IDADE DIGITADOS PELO OPERADOR.                      *
+      *--------------------------------------------------------*
+       3000-PROCESSAR-INTERATIVO.
            DISPLAY "Qual a sua idade? ".
            ACCEPT IDADE.
            DISPLAY "Qual o seu nome? ".
-           ACCEPT NOME.
-           DISPLAY NOME " voce tem " IDADE " anos!".
-           STOP RUN.
+           ACCEPT WS-RAW-NOME.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           PERFORM 5000-PROCESSAR-REGISTRO THRU 5000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 4000-PROCESSAR-LOTE - LE O ARQUIVO NOME-IDADE-FILE POR  *
+      * INTEIRO, UM REGISTRO POR PESSOA, E TOTALIZA O LOTE.     *
+      *--------------------------------------------------------*
+       4000-PROCESSAR-LOTE.
+           OPEN INPUT NOME-IDADE-FILE.
+           IF NOT FS-NOME-IDADE-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR NOME-IDADE-FILE "
+                       "- STATUS " FS-NOME-IDADE-FILE " ***"
+           ELSE
+               PERFORM 4100-LER-REGISTRO THRU 4100-EXIT
+               PERFORM 4200-TRATAR-REGISTRO THRU 4200-EXIT
+                   UNTIL WS-FIM-ARQUIVO
+               CLOSE NOME-IDADE-FILE
+               DISPLAY "TOTAL DE REGISTROS PROCESSADOS: "
+                       WS-TOTAL-PROCESSADOS
+               DISPLAY "TOTAL DE REGISTROS REJEITADOS.: "
+                       WS-TOTAL-REJEITADOS
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-LER-REGISTRO.
+           READ NOME-IDADE-FILE
+               AT END
+                   SET WS-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FD-NOME  TO WS-RAW-NOME
+                   MOVE FD-IDADE TO IDADE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-TRATAR-REGISTRO.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           PERFORM 5000-PROCESSAR-REGISTRO THRU 5000-EXIT.
+           PERFORM 4100-LER-REGISTRO THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 5000-PROCESSAR-REGISTRO - CRITICA A IDADE E EXIBE OU    *
+      * REJEITA O REGISTRO ATUAL DE NOME/IDADE.                 *
+      *--------------------------------------------------------*
+       5000-PROCESSAR-REGISTRO.
+           PERFORM 6000-VALIDAR-IDADE THRU 6000-EXIT.
+           IF WS-IDADE-VALIDA
+               ADD 1 TO WS-TOTAL-PROCESSADOS
+               DISPLAY NOME " voce tem " IDADE " anos!"
+               PERFORM 8200-IMPRIMIR-DETALHE THRU 8200-EXIT
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               DISPLAY "*** IDADE INVALIDA PARA " NOME ": " IDADE
+                       " - REGISTRO REJEITADO ***"
+           END-IF.
+           PERFORM 8300-GRAVAR-AUDITORIA THRU 8300-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 6000-VALIDAR-IDADE - REJEITA IDADE NAO NUMERICA (ACCEPT   *
+      * DIGITADO COM LIXO), ZERO OU MAIOR QUE 120 ANOS, EVITANDO  *
+      * QUE ENTRADAS OBVIAMENTE ERRADAS SEJAM REPASSADAS ADIANTE. *
+      *--------------------------------------------------------*
+       6000-VALIDAR-IDADE.
+           IF IDADE IS NOT NUMERIC
+               SET WS-IDADE-INVALIDA TO TRUE
+           ELSE
+               IF IDADE = ZERO OR IDADE > 120
+                   SET WS-IDADE-INVALIDA TO TRUE
+               ELSE
+                   SET WS-IDADE-VALIDA TO TRUE
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 7000-NORMALIZAR-NOME - PASSA O NOME PARA CAIXA ALTA,    *
+      * REMOVE BRANCOS NAS PONTAS E SINALIZA QUANDO O NOME      *
+      * DIGITADO NAO CABE NAS 20 POSICOES DO CAMPO NOME.        *
+      *--------------------------------------------------------*
+       7000-NORMALIZAR-NOME.
+           MOVE WS-RAW-NOME TO WS-NORM-NOME.
+           INSPECT WS-NORM-NOME CONVERTING WS-MINUSCULAS
+               TO WS-MAIUSCULAS.
+           MOVE "N" TO WS-NOME-TRUNCADO-SW.
+           MOVE 1 TO WS-START-POS.
+           PERFORM 7100-TESTAR-POSICAO THRU 7100-EXIT
+               VARYING WS-START-POS FROM 1 BY 1
+               UNTIL WS-START-POS > 40
+                  OR WS-NORM-NOME (WS-START-POS:1) NOT = SPACE.
+           MOVE 40 TO WS-END-POS.
+           PERFORM 7200-TESTAR-POSICAO THRU 7200-EXIT
+               VARYING WS-END-POS FROM 40 BY -1
+               UNTIL WS-END-POS < 1
+                  OR WS-NORM-NOME (WS-END-POS:1) NOT = SPACE.
+           IF WS-END-POS < WS-START-POS
+               MOVE SPACES TO NOME
+           ELSE
+               COMPUTE WS-NOME-LEN =
+                       WS-END-POS - WS-START-POS + 1
+               IF WS-NOME-LEN > 20
+                   SET WS-NOME-TRUNCADO TO TRUE
+                   ADD 1 TO WS-TOTAL-EXCECOES-NOME
+                   MOVE WS-NORM-NOME (WS-START-POS:20) TO NOME
+                   PERFORM 7300-REGISTRAR-EXCECAO THRU 7300-EXIT
+               ELSE
+                   MOVE SPACES TO NOME
+                   MOVE WS-NORM-NOME (WS-START-POS:WS-NOME-LEN)
+                       TO NOME
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7100-TESTAR-POSICAO.
+           CONTINUE.
+       7100-EXIT.
+           EXIT.
+
+       7200-TESTAR-POSICAO.
+           CONTINUE.
+       7200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 7300-REGISTRAR-EXCECAO - NOME DIGITADO EXCEDE AS 20     *
+      * POSICOES DO CAMPO; O REGISTRO NAO E MAIS TRUNCADO EM    *
+      * SILENCIO, E SIM SINALIZADO NO CONSOLE E NO RELATORIO.   *
+      *--------------------------------------------------------*
+       7300-REGISTRAR-EXCECAO.
+           DISPLAY "*** ATENCAO: NOME COM MAIS DE 20 POSICOES, "
+                   "TRUNCADO NO REGISTRO - ORIGINAL: "
+                   WS-NORM-NOME.
+           PERFORM 8400-IMPRIMIR-EXCECAO THRU 8400-EXIT.
+       7300-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8300-GRAVAR-AUDITORIA - GRAVA UMA LINHA NO ARQUIVO DE   *
+      * AUDITORIA PARA CADA CONSULTA PROCESSADA, ACEITA OU NAO, *
+      * COM A DATA E HORA DA EXECUCAO.                          *
+      *--------------------------------------------------------*
+       8300-GRAVAR-AUDITORIA.
+           MOVE NOME TO AUDIT-NOME.
+           MOVE IDADE TO AUDIT-IDADE.
+           MOVE WS-DATA-EXEC TO AUDIT-DATA.
+           MOVE WS-HORA-EXEC (1:6) TO AUDIT-HORA.
+           IF WS-IDADE-VALIDA
+               MOVE "OK" TO AUDIT-STATUS
+           ELSE
+               MOVE "REJEITADO" TO AUDIT-STATUS
+           END-IF.
+           WRITE AUDIT-REC.
+       8300-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8100-IMPRIMIR-CABECALHO - ESCREVE O CABECALHO DE UMA    *
+      * NOVA PAGINA DO RELATORIO IMPRESSO (PRINT-FILE).         *
+      *--------------------------------------------------------*
+       8100-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE SPACES TO PRINT-REC.
+           STRING "RELATORIO SHOW-NAME-AND-AGE" DELIMITED BY SIZE
+                  "          PAGINA: " DELIMITED BY SIZE
+                  WS-NUM-PAGINA DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DATA DE EXECUCAO: " DELIMITED BY SIZE
+                  WS-DATA-EXEC-FMT DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE "NOME                     IDADE" TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE "----------------------------------------"
+               TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+       8100-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8200-IMPRIMIR-DETALHE - UMA LINHA DO RELATORIO POR      *
+      * PESSOA ACEITA, COM QUEBRA DE PAGINA AUTOMATICA.         *
+      *--------------------------------------------------------*
+       8200-IMPRIMIR-DETALHE.
+           IF WS-LINHAS-NA-PAGINA NOT < WS-MAX-LINHAS-PAGINA
+               PERFORM 8100-IMPRIMIR-CABECALHO THRU 8100-EXIT
+           END-IF.
+           MOVE SPACES TO PRINT-REC.
+           STRING NOME DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  IDADE DELIMITED BY SIZE
+                  " ANOS" DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+       8200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8400-IMPRIMIR-EXCECAO - REGISTRA NO RELATORIO UM NOME   *
+      * QUE EXCEDEU AS 20 POSICOES DO CAMPO NOME.               *
+      *--------------------------------------------------------*
+       8400-IMPRIMIR-EXCECAO.
+           IF WS-LINHAS-NA-PAGINA NOT < WS-MAX-LINHAS-PAGINA
+               PERFORM 8100-IMPRIMIR-CABECALHO THRU 8100-EXIT
+           END-IF.
+           MOVE SPACES TO PRINT-REC.
+           STRING "*** NOME TRUNCADO (ORIGINAL): " DELIMITED BY SIZE
+                  WS-NORM-NOME DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+       8400-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 9000-FINALIZAR - GRAVA OS TOTAIS NO RELATORIO E FECHA   *
+      * OS ARQUIVOS DE AUDITORIA E DE IMPRESSAO.                *
+      *--------------------------------------------------------*
+       9000-FINALIZAR.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL DE REGISTROS PROCESSADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-PROCESSADOS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL DE REGISTROS REJEITADOS..: " DELIMITED BY SIZE
+                  WS-TOTAL-REJEITADOS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           IF WS-TOTAL-EXCECOES-NOME > ZERO
+               MOVE SPACES TO PRINT-REC
+               STRING "TOTAL DE NOMES TRUNCADOS.......: "
+                       DELIMITED BY SIZE
+                      WS-TOTAL-EXCECOES-NOME DELIMITED BY SIZE
+                   INTO PRINT-REC
+               WRITE PRINT-REC
+           END-IF.
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
