@@ -0,0 +1,46 @@
+//SHOWNAGE JOB (ACCTG),'SHOW NAME AND AGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* JOB:      SHOWNAGE
+//* AUTOR:    ARTUR DUARTE - AD
+//* OBJETIVO: RODAR SHOW-NAME-AND-AGE EM MODO DE LOTE CONTRA O
+//*           ARQUIVO NOMEIDADE (ROL DE NOME/IDADE), COM PONTO DE
+//*           CHECKPOINT A CADA 500 REGISTROS PARA QUE UM RESTART
+//*           APOS ABEND RETOME DO ULTIMO CHECKPOINT GRAVADO EM
+//*           VEZ DE REPROCESSAR O ARQUIVO INTEIRO.
+//* DATA:     11/02/2024
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES
+//* DATA       AUTOR  DESCRICAO
+//* 11/02/2024 AD     VERSAO ORIGINAL.
+//* 17/03/2024 AD     COMENTARIO SOBRE O NOME DO MODULO DE CARGA
+//*                   (VER ABAIXO) - SEM MUDANCA DE LOGICA.
+//*--------------------------------------------------------------*
+//* O PROGRAM-ID SHOW-NAME-AND-AGE TEM MAIS DE 8 CARACTERES E NAO
+//* CABE COMO NOME DE MEMBRO DE UM PDS DE LOAD MODULE. O FONTE E
+//* LINK-EDITADO EM PROD.COBOL.LOADLIB SOB O NOME CURTO SHOWNAGE
+//* (NAME SHOWNAGE(R) NO PASSO DE LINK-EDIT DO BUILD), QUE E O
+//* NOME REFERENCIADO NO EXEC PGM= ABAIXO.
+//*--------------------------------------------------------------*
+//*
+//* PARA REINICIAR APOS UM ABEND, RESUBMETA ESTE JOB COM O
+//* PARAMETRO RD=R NO EXEC (OU RESTART=STEP010 NO JOB CARD, JA
+//* INCLUIDO ACIMA) E MANTENHA O DD CHKPOINT APONTANDO PARA O
+//* MESMO DATASET DE CHECKPOINT GERADO NA RODADA ANTERIOR - O
+//* PROGRAMA RETOMA A PARTIR DO ULTIMO CHECKPOINT GRAVADO NELE.
+//*
+//STEP010  EXEC PGM=SHOWNAGE,RD=R
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NOMEIDADE DD  DSN=PROD.PAYROLL.NOMEIDADE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.PAYROLL.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//RELATORIO DD  SYSOUT=*
+//CHKPOINT DD   DSN=PROD.PAYROLL.SHOWNAGE.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=2000,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
