@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSON-MAINTENANCE.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTOR: ARTUR DUARTE - AD
+      * OBJETIVO: MANTER UM CADASTRO PERSISTENTE DE NOME/IDADE,
+      *           INCLUINDO, ALTERANDO, EXCLUINDO E CONSULTANDO
+      *           UM REGISTRO POR VEZ, PELA CHAVE NOME, EM VEZ DE
+      *           REDIGITAR OS DADOS A CADA CONSULTA COMO FAZ O
+      *           SHOW-NAME-AND-AGE.
+      * DATA: 03/03/2024
+      ********************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 03/03/2024 AD     VERSAO ORIGINAL - INCLUIR, ALTERAR,
+      *                   EXCLUIR E CONSULTAR (I/A/E/C).
+      * 17/03/2024 AD     NOME PASSA A SER NORMALIZADO (CAIXA ALTA
+      *                   E SEM BRANCOS NAS PONTAS) ANTES DE TODA
+      *                   OPERACAO PELA CHAVE, PARA NAO PERDER UM
+      *                   REGISTRO POR DIFERENCA DE CAIXA OU DE
+      *                   ESPACOS NA DIGITACAO (MESMO CRITERIO DE
+      *                   SHOW-NAME-AND-AGE).
+      * 18/03/2024 AD     NOME PASSA A SER DIGITADO NUM BUFFER DE
+      *                   40 POSICOES (WS-RAW-NOME) PARA DETECTAR
+      *                   ESTOURO DAS 20 POSICOES DO CAMPO NOME EM
+      *                   VEZ DE TRUNCAR EM SILENCIO; IDADE PASSA A
+      *                   SER CRITICADA (NAO NUMERICA, ZERO OU MAIOR
+      *                   QUE 120) ANTES DE GRAVAR OU ALTERAR O
+      *                   REGISTRO, MESMO CRITERIO DE CRITICA DE
+      *                   IDADE USADO EM SHOW-NAME-AND-AGE.
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-FILE ASSIGN TO "PERSONDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME
+               FILE STATUS IS FS-PERSON-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "PERSON-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  FS-PERSON-FILE                   PIC X(02).
+           88  FS-PERSON-OK                 VALUE "00".
+           88  FS-PERSON-NAO-ENCONTRADO     VALUE "23".
+           88  FS-PERSON-DUPLICADO          VALUE "22".
+
+       77  WS-OPCAO                         PIC X(01).
+           88  WS-OPCAO-INCLUIR             VALUE "I".
+           88  WS-OPCAO-ALTERAR             VALUE "A".
+           88  WS-OPCAO-EXCLUIR             VALUE "E".
+           88  WS-OPCAO-CONSULTAR           VALUE "C".
+           88  WS-OPCAO-SAIR                VALUE "S".
+
+       77  WS-FIM-PROGRAMA-SW               PIC X(01)   VALUE "N".
+           88  WS-FIM-PROGRAMA              VALUE "S".
+
+       77  WS-RAW-NOME                      PIC X(40).
+       77  WS-NORM-NOME                     PIC X(40).
+       77  WS-MINUSCULAS                    PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77  WS-MAIUSCULAS                    PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  WS-START-POS                     PIC 9(02)   COMP.
+       77  WS-END-POS                       PIC 9(02)   COMP.
+       77  WS-NOME-LEN                      PIC 9(02)   COMP.
+
+       77  WS-NOME-TRUNCADO-SW              PIC X(01)   VALUE "N".
+           88  WS-NOME-TRUNCADO             VALUE "S".
+
+       77  WS-IDADE-STATUS-SW               PIC X(01).
+           88  WS-IDADE-VALIDA              VALUE "S".
+           88  WS-IDADE-INVALIDA            VALUE "N".
+
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------*
+      * 0000-MAINLINE-PROCESS - MENU DE MANUTENCAO DO CADASTRO  *
+      * DE PESSOAS, REPETIDO ATE O OPERADOR ESCOLHER SAIR.      *
+      *--------------------------------------------------------*
+       0000-MAINLINE-PROCESS.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-OPCAO THRU 2000-EXIT
+               UNTIL WS-FIM-PROGRAMA.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *--------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE O CADASTRO INDEXADO PARA E/S.   *
+      *--------------------------------------------------------*
+       1000-INICIALIZAR.
+           OPEN I-O PERSON-FILE.
+           IF NOT FS-PERSON-OK
+               CLOSE PERSON-FILE
+               OPEN OUTPUT PERSON-FILE
+               CLOSE PERSON-FILE
+               OPEN I-O PERSON-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2000-PROCESSAR-OPCAO - LE A OPCAO DO OPERADOR E CHAMA A *
+      * ROTINA DE MANUTENCAO CORRESPONDENTE.                    *
+      *--------------------------------------------------------*
+       2000-PROCESSAR-OPCAO.
+           DISPLAY "I-INCLUIR  A-ALTERAR  E-EXCLUIR  C-CONSULTAR "
+                   "S-SAIR ? ".
+           ACCEPT WS-OPCAO.
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                   PERFORM 3000-INCLUIR THRU 3000-EXIT
+               WHEN WS-OPCAO-ALTERAR
+                   PERFORM 4000-ALTERAR THRU 4000-EXIT
+               WHEN WS-OPCAO-EXCLUIR
+                   PERFORM 5000-EXCLUIR THRU 5000-EXIT
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 6000-CONSULTAR THRU 6000-EXIT
+               WHEN WS-OPCAO-SAIR
+                   SET WS-FIM-PROGRAMA TO TRUE
+               WHEN OTHER
+                   DISPLAY "*** OPCAO INVALIDA ***"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 3000-INCLUIR - GRAVA UM NOVO REGISTRO PELA CHAVE NOME.  *
+      *--------------------------------------------------------*
+       3000-INCLUIR.
+           DISPLAY "NOME: ".
+           ACCEPT WS-RAW-NOME.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           DISPLAY "IDADE: ".
+           ACCEPT IDADE.
+           PERFORM 8000-VALIDAR-IDADE THRU 8000-EXIT.
+           IF WS-IDADE-VALIDA
+               WRITE PERSON-REC
+                   INVALID KEY
+                       DISPLAY "*** JA EXISTE REGISTRO PARA " NOME
+                               " - USE A OPCAO ALTERAR ***"
+                   NOT INVALID KEY
+                       DISPLAY "REGISTRO INCLUIDO PARA " NOME
+               END-WRITE
+           ELSE
+               DISPLAY "*** IDADE INVALIDA PARA " NOME ": " IDADE
+                       " - REGISTRO NAO INCLUIDO ***"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 4000-ALTERAR - ATUALIZA A IDADE DE UM REGISTRO EXISTENTE*
+      *--------------------------------------------------------*
+       4000-ALTERAR.
+           DISPLAY "NOME: ".
+           ACCEPT WS-RAW-NOME.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           READ PERSON-FILE
+               INVALID KEY
+                   DISPLAY "*** NAO ENCONTRADO: " NOME " ***"
+               NOT INVALID KEY
+                   DISPLAY "IDADE ATUAL: " IDADE
+                   DISPLAY "NOVA IDADE: "
+                   ACCEPT IDADE
+                   PERFORM 8000-VALIDAR-IDADE THRU 8000-EXIT
+                   IF WS-IDADE-VALIDA
+                       REWRITE PERSON-REC
+                           INVALID KEY
+                               DISPLAY "*** ERRO AO ALTERAR " NOME
+                                       " ***"
+                           NOT INVALID KEY
+                               DISPLAY "REGISTRO ALTERADO PARA " NOME
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "*** IDADE INVALIDA PARA " NOME ": "
+                               IDADE " - REGISTRO NAO ALTERADO ***"
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 5000-EXCLUIR - REMOVE O REGISTRO DE UM NOME DO CADASTRO.*
+      *--------------------------------------------------------*
+       5000-EXCLUIR.
+           DISPLAY "NOME: ".
+           ACCEPT WS-RAW-NOME.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           READ PERSON-FILE
+               INVALID KEY
+                   DISPLAY "*** NAO ENCONTRADO: " NOME " ***"
+               NOT INVALID KEY
+                   DELETE PERSON-FILE
+                       INVALID KEY
+                           DISPLAY "*** ERRO AO EXCLUIR " NOME " ***"
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO EXCLUIDO: " NOME
+                   END-DELETE
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 6000-CONSULTAR - EXIBE O REGISTRO CORRENTE DE UM NOME.  *
+      *--------------------------------------------------------*
+       6000-CONSULTAR.
+           DISPLAY "NOME: ".
+           ACCEPT WS-RAW-NOME.
+           PERFORM 7000-NORMALIZAR-NOME THRU 7000-EXIT.
+           READ PERSON-FILE
+               INVALID KEY
+                   DISPLAY "*** NAO ENCONTRADO: " NOME " ***"
+               NOT INVALID KEY
+                   DISPLAY NOME " voce tem " IDADE " anos!"
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 7000-NORMALIZAR-NOME - PASSA O NOME PARA CAIXA ALTA,    *
+      * REMOVE BRANCOS NAS PONTAS E SINALIZA QUANDO O NOME      *
+      * DIGITADO NAO CABE NAS 20 POSICOES DO CAMPO NOME, EM VEZ *
+      * DE TRUNCAR EM SILENCIO (MESMO CRITERIO DE              *
+      * SHOW-NAME-AND-AGE), PARA QUE A MESMA PESSOA SEJA        *
+      * SEMPRE ENCONTRADA INDEPENDENTE DE COMO O NOME FOI       *
+      * DIGITADO.                                                *
+      *--------------------------------------------------------*
+       7000-NORMALIZAR-NOME.
+           MOVE WS-RAW-NOME TO WS-NORM-NOME.
+           INSPECT WS-NORM-NOME CONVERTING WS-MINUSCULAS
+               TO WS-MAIUSCULAS.
+           MOVE "N" TO WS-NOME-TRUNCADO-SW.
+           MOVE 1 TO WS-START-POS.
+           PERFORM 7100-TESTAR-POSICAO THRU 7100-EXIT
+               VARYING WS-START-POS FROM 1 BY 1
+               UNTIL WS-START-POS > 40
+                  OR WS-NORM-NOME (WS-START-POS:1) NOT = SPACE.
+           MOVE 40 TO WS-END-POS.
+           PERFORM 7200-TESTAR-POSICAO THRU 7200-EXIT
+               VARYING WS-END-POS FROM 40 BY -1
+               UNTIL WS-END-POS < 1
+                  OR WS-NORM-NOME (WS-END-POS:1) NOT = SPACE.
+           IF WS-END-POS < WS-START-POS
+               MOVE SPACES TO NOME
+           ELSE
+               COMPUTE WS-NOME-LEN =
+                       WS-END-POS - WS-START-POS + 1
+               IF WS-NOME-LEN > 20
+                   SET WS-NOME-TRUNCADO TO TRUE
+                   MOVE WS-NORM-NOME (WS-START-POS:20) TO NOME
+                   DISPLAY "*** ATENCAO: NOME COM MAIS DE 20 "
+                           "POSICOES, TRUNCADO NO REGISTRO - "
+                           "ORIGINAL: " WS-NORM-NOME
+               ELSE
+                   MOVE SPACES TO NOME
+                   MOVE WS-NORM-NOME (WS-START-POS:WS-NOME-LEN)
+                       TO NOME
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7100-TESTAR-POSICAO.
+           CONTINUE.
+       7100-EXIT.
+           EXIT.
+
+       7200-TESTAR-POSICAO.
+           CONTINUE.
+       7200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8000-VALIDAR-IDADE - REJEITA IDADE NAO NUMERICA, ZERO OU  *
+      * MAIOR QUE 120 ANOS, MESMO CRITERIO DE SHOW-NAME-AND-AGE,  *
+      * ANTES DE GRAVAR OU ALTERAR O REGISTRO NO CADASTRO.        *
+      *--------------------------------------------------------*
+       8000-VALIDAR-IDADE.
+           IF IDADE IS NOT NUMERIC
+               SET WS-IDADE-INVALIDA TO TRUE
+           ELSE
+               IF IDADE = ZERO OR IDADE > 120
+                   SET WS-IDADE-INVALIDA TO TRUE
+               ELSE
+                   SET WS-IDADE-VALIDA TO TRUE
+               END-IF
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA O CADASTRO INDEXADO.             *
+      *--------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE PERSON-FILE.
+       9000-EXIT.
+           EXIT.
