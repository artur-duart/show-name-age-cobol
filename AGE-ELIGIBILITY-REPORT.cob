@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-ELIGIBILITY-REPORT.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTOR: ARTUR DUARTE - AD
+      * OBJETIVO: LER O ARQUIVO NOME-IDADE-FILE (MESMO LAYOUT DE
+      *           SHOW-NAME-AND-AGE) E PRODUZIR UM RELATORIO DE
+      *           EXCECOES DE ELEGIBILIDADE, APONTANDO QUEM ESTA
+      *           ABAIXO DO LIMITE DE MENORIDADE OU NA FAIXA DE
+      *           DESCONTO PARA IDOSO, SEM CONFERENCIA MANUAL.
+      *           OS LIMITES SAO INFORMADOS PELO OPERADOR, PARA
+      *           QUE A REGRA DE NEGOCIO POSSA MUDAR SEM ALTERAR
+      *           O PROGRAMA.
+      * DATA: 10/03/2024
+      ********************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 10/03/2024 AD     VERSAO ORIGINAL.
+      * 17/03/2024 AD     LIMITES DIGITADOS PELO OPERADOR E IDADE
+      *                   LIDA DO ARQUIVO PASSAM A SER CRITICADOS
+      *                   (NAO NUMERICOS, OU IDADE ZERO/MAIOR QUE
+      *                   120) ANTES DE QUALQUER COMPARACAO, MESMO
+      *                   CRITERIO DE SHOW-NAME-AND-AGE.
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOME-IDADE-FILE ASSIGN TO "NOMEIDADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NOME-IDADE-FILE.
+
+           SELECT PRINT-FILE ASSIGN TO "RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PRINT-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOME-IDADE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+           COPY "PERSON-REC.CPY"
+               REPLACING ==PERSON-REC== BY ==NOME-IDADE-REC==,
+                         ==NOME==       BY ==FD-NOME==,
+                         ==IDADE==      BY ==FD-IDADE==.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-REC                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "PERSON-REC.CPY".
+
+       01  FS-NOME-IDADE-FILE               PIC X(02).
+           88  FS-NOME-IDADE-OK             VALUE "00".
+
+       01  FS-PRINT-FILE                    PIC X(02).
+           88  FS-PRINT-OK                  VALUE "00".
+
+       77  WS-FIM-ARQUIVO-SW                PIC X(01)   VALUE "N".
+           88  WS-FIM-ARQUIVO               VALUE "S".
+
+       77  WS-LIMITE-MENOR                  PIC 9(03)   VALUE 18.
+       77  WS-LIMITE-IDOSO                  PIC 9(03)   VALUE 65.
+
+       77  WS-TOTAL-LIDO                    PIC 9(05)   VALUE ZERO.
+       77  WS-TOTAL-MENORES                 PIC 9(05)   VALUE ZERO.
+       77  WS-TOTAL-IDOSOS                  PIC 9(05)   VALUE ZERO.
+       77  WS-TOTAL-REJEITADOS              PIC 9(05)   VALUE ZERO.
+
+       77  WS-IDADE-STATUS-SW               PIC X(01).
+           88  WS-IDADE-VALIDA              VALUE "S".
+           88  WS-IDADE-INVALIDA            VALUE "N".
+
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------*
+      * 0000-MAINLINE-PROCESS - CONTROLA O FLUXO GERAL DO JOB.  *
+      *--------------------------------------------------------*
+       0000-MAINLINE-PROCESS.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-VARRER-ARQUIVO THRU 2000-EXIT.
+           PERFORM 8000-IMPRIMIR-TOTAIS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *--------------------------------------------------------*
+      * 1000-INICIALIZAR - PERGUNTA OS LIMITES DE ELEGIBILIDADE *
+      * E ABRE OS ARQUIVOS DE ENTRADA E SAIDA.                  *
+      *--------------------------------------------------------*
+       1000-INICIALIZAR.
+           DISPLAY "LIMITE DE MENORIDADE (ANOS, ENTER=18)? ".
+           ACCEPT WS-LIMITE-MENOR.
+           IF WS-LIMITE-MENOR IS NOT NUMERIC
+               MOVE 18 TO WS-LIMITE-MENOR
+           ELSE
+               IF WS-LIMITE-MENOR = ZERO
+                   MOVE 18 TO WS-LIMITE-MENOR
+               END-IF
+           END-IF.
+           DISPLAY "LIMITE PARA DESCONTO DE IDOSO (ANOS, ENTER=65)? ".
+           ACCEPT WS-LIMITE-IDOSO.
+           IF WS-LIMITE-IDOSO IS NOT NUMERIC
+               MOVE 65 TO WS-LIMITE-IDOSO
+           ELSE
+               IF WS-LIMITE-IDOSO = ZERO
+                   MOVE 65 TO WS-LIMITE-IDOSO
+               END-IF
+           END-IF.
+           OPEN INPUT NOME-IDADE-FILE.
+           IF NOT FS-NOME-IDADE-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR NOME-IDADE-FILE "
+                       "- STATUS " FS-NOME-IDADE-FILE " ***"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           IF NOT FS-PRINT-OK
+               DISPLAY "*** NAO FOI POSSIVEL ABRIR PRINT-FILE "
+                       "- STATUS " FS-PRINT-FILE " ***"
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO PRINT-REC.
+           STRING "RELATORIO DE EXCECOES DE ELEGIBILIDADE"
+                   DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LIMITE DE MENORIDADE: " DELIMITED BY SIZE
+                  WS-LIMITE-MENOR DELIMITED BY SIZE
+                  "   LIMITE DE IDOSO: " DELIMITED BY SIZE
+                  WS-LIMITE-IDOSO DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+       1000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2000-VARRER-ARQUIVO - LE TODO O ARQUIVO E REGISTRA NO   *
+      * RELATORIO QUEM CRUZA OS LIMITES DE ELEGIBILIDADE.       *
+      *--------------------------------------------------------*
+       2000-VARRER-ARQUIVO.
+           PERFORM 2100-LER-REGISTRO THRU 2100-EXIT.
+           PERFORM 2200-AVALIAR-REGISTRO THRU 2200-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+           CLOSE NOME-IDADE-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-REGISTRO.
+           READ NOME-IDADE-FILE
+               AT END
+                   SET WS-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FD-NOME  TO NOME
+                   MOVE FD-IDADE TO IDADE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-AVALIAR-REGISTRO.
+           ADD 1 TO WS-TOTAL-LIDO.
+           PERFORM 2300-VALIDAR-IDADE THRU 2300-EXIT.
+           IF WS-IDADE-VALIDA
+               IF IDADE < WS-LIMITE-MENOR
+                   ADD 1 TO WS-TOTAL-MENORES
+                   PERFORM 8100-IMPRIMIR-EXCECAO THRU 8100-EXIT
+               ELSE
+                   IF IDADE NOT < WS-LIMITE-IDOSO
+                       ADD 1 TO WS-TOTAL-IDOSOS
+                       PERFORM 8100-IMPRIMIR-EXCECAO THRU 8100-EXIT
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               DISPLAY "*** IDADE INVALIDA PARA " NOME ": " IDADE
+                       " - REGISTRO NAO AVALIADO ***"
+           END-IF.
+           PERFORM 2100-LER-REGISTRO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 2300-VALIDAR-IDADE - REJEITA IDADE NAO NUMERICA, ZERO OU  *
+      * MAIOR QUE 120 ANOS, MESMO CRITERIO DE SHOW-NAME-AND-AGE.  *
+      *--------------------------------------------------------*
+       2300-VALIDAR-IDADE.
+           IF IDADE IS NOT NUMERIC
+               SET WS-IDADE-INVALIDA TO TRUE
+           ELSE
+               IF IDADE = ZERO OR IDADE > 120
+                   SET WS-IDADE-INVALIDA TO TRUE
+               ELSE
+                   SET WS-IDADE-VALIDA TO TRUE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8100-IMPRIMIR-EXCECAO - GRAVA UMA LINHA NO RELATORIO DE *
+      * EXCECOES PARA A PESSOA CORRENTE.                        *
+      *--------------------------------------------------------*
+       8100-IMPRIMIR-EXCECAO.
+           MOVE SPACES TO PRINT-REC.
+           IF IDADE < WS-LIMITE-MENOR
+               STRING NOME DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      IDADE DELIMITED BY SIZE
+                      " ANOS - MENOR DE IDADE" DELIMITED BY SIZE
+                   INTO PRINT-REC
+           ELSE
+               STRING NOME DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      IDADE DELIMITED BY SIZE
+                      " ANOS - ELEGIVEL A DESCONTO DE IDOSO"
+                          DELIMITED BY SIZE
+                   INTO PRINT-REC
+           END-IF.
+           WRITE PRINT-REC.
+       8100-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 8000-IMPRIMIR-TOTAIS - GRAVA OS TOTAIS DO RELATORIO DE  *
+      * EXCECOES DE ELEGIBILIDADE.                              *
+      *--------------------------------------------------------*
+       8000-IMPRIMIR-TOTAIS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL DE REGISTROS LIDOS.......: " DELIMITED BY SIZE
+                  WS-TOTAL-LIDO DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL DE MENORES DE IDADE......: " DELIMITED BY SIZE
+                  WS-TOTAL-MENORES DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL ELEGIVEIS A DESCONTO....: " DELIMITED BY SIZE
+                  WS-TOTAL-IDOSOS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL REJEITADOS (IDADE INVALIDA): " DELIMITED
+                       BY SIZE
+                  WS-TOTAL-REJEITADOS DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           DISPLAY "RELATORIO DE EXCECOES DE ELEGIBILIDADE GERADO - "
+                   WS-TOTAL-MENORES " MENOR(ES), "
+                   WS-TOTAL-IDOSOS " IDOSO(S), "
+                   WS-TOTAL-REJEITADOS " REJEITADA(S)".
+       8000-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA O ARQUIVO DE SAIDA.              *
+      *--------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
